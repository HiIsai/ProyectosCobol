@@ -2,7 +2,92 @@
            PROGRAM-ID. interesCompuesto.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-LOTE-ENTRADA
+               ASSIGN TO DYNAMIC WS-NOMBRE-LOTE-ENTRADA
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-LOTE-ENTRADA.
+
+           SELECT ARCHIVO-LOTE-SALIDA
+               ASSIGN TO DYNAMIC WS-NOMBRE-LOTE-SALIDA
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-LOTE-SALIDA.
+
+           SELECT ARCHIVO-CHECKPOINT
+               ASSIGN TO DYNAMIC WS-NOMBRE-CHECKPOINT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-CHECKPOINT.
+
+           SELECT ARCHIVO-GL
+               ASSIGN TO DYNAMIC WS-NOMBRE-GL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-GL.
+
+           SELECT ARCHIVO-AUDITORIA
+               ASSIGN TO DYNAMIC WS-NOMBRE-AUDITORIA
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-AUDITORIA.
+
+           SELECT ARCHIVO-TASAS
+               ASSIGN TO DYNAMIC WS-NOMBRE-TASAS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TB-PRODUCTO
+               FILE STATUS IS WS-ESTADO-TASAS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-LOTE-ENTRADA.
+       01  REG-LOTE-ENTRADA.
+           05  LE-CUENTA          PIC X(10).
+           05  LE-CAPITAL         PIC 9(9)V99.
+           05  LE-TASA            PIC 99V9.
+           05  LE-PERIODOS        PIC 999.
+           05  LE-FRECUENCIA      PIC 9.
+           05  LE-CONTRIBUCION    PIC S9(9)V99.
+           05  LE-PRODUCTO        PIC X(10).
+
+       FD  ARCHIVO-LOTE-SALIDA.
+       01  REG-LOTE-SALIDA        PIC X(80).
+
+      * CHECKPOINT DEL PROCESO POR LOTES: ULTIMA CUENTA Y PERIODOS
+      * PROCESADOS, MAS LOS ACUMULADOS DE CONTROL, PARA REANUDAR UN
+      * LOTE GRANDE SIN REPROCESAR DESDE EL PRIMER REGISTRO.
+       FD  ARCHIVO-CHECKPOINT.
+       01  REG-CHECKPOINT.
+           05  CP-CUENTA              PIC X(10).
+           05  CP-PERIODOS            PIC 999.
+           05  CP-CONTADOR-REGISTROS  PIC 9(7).
+           05  CP-TOTAL-VALOR-PRINCIPAL PIC 9(11)V99.
+           05  CP-PAGINA              PIC 999.
+
+      * REGISTRO DE INTERFASE HACIA CONTABILIDAD (ALIMENTACION AL
+      * MAYOR GENERAL) POR CADA CALCULO COMPLETADO.
+       FD  ARCHIVO-GL.
+       01  REG-GL.
+           05  GL-CUENTA              PIC X(10).
+           05  GL-CODIGO-CONTABLE     PIC X(10).
+           05  GL-INTERES-CALCULADO   PIC 9(9)V99.
+           05  GL-FECHA-EJECUCION     PIC 9(8).
+           05  GL-PERIODO             PIC 999.
+
+      * BITACORA DE AUDITORIA DE ENTRADAS RECHAZADAS: QUEDA UN RASTRO
+      * DE CADA DATO INVALIDO CON SU FECHA/HORA Y EL CAMPO DE ORIGEN,
+      * EN LUGAR DE QUE SE PIERDA AL SALIR DE PANTALLA.
+       FD  ARCHIVO-AUDITORIA.
+       01  REG-AUDITORIA          PIC X(80).
+
+      * TABLA MAESTRA DE PRODUCTOS DE TASA (CODIGO, DESCRIPCION, TASA
+      * VIGENTE Y PLAZO), PARA QUE LA TASA USADA SEA SIEMPRE LA QUE
+      * ESTA EN EL ARCHIVO Y NO LA QUE EL OPERADOR RECUERDE DE MEMORIA.
+       FD  ARCHIVO-TASAS.
+       01  REG-TASAS.
+           05  TB-PRODUCTO            PIC X(10).
+           05  TB-DESCRIPCION         PIC X(30).
+           05  TB-TASA                PIC 99V9.
+           05  TB-PLAZO               PIC 999.
+
        WORKING-STORAGE SECTION.
 
        01  DECISION              PIC X.
@@ -15,24 +100,158 @@
        01  NUMERO-PERIODOS    PIC 999.
 
        01  ENTRADA            PIC Z(9).ZZ.
+       01  ENTRADA-CONTRIBUCION PIC S9(9)V99 SIGN LEADING SEPARATE.
        01  VALOR-MOSTRADO     PIC ZZZ,ZZZ,ZZ9.99.
+       01  INTERES-MOSTRADO   PIC ZZZ,ZZZ,ZZ9.99.
+
+      * FRECUENCIA DE CAPITALIZACION DENTRO DE CADA PERIODO (AÑO).
+       01  WS-FRECUENCIA          PIC 9 VALUE 1.
+           88  FRECUENCIA-ANUAL       VALUE 1.
+           88  FRECUENCIA-MENSUAL     VALUE 2.
+           88  FRECUENCIA-TRIMESTRAL  VALUE 3.
+           88  FRECUENCIA-DIARIA      VALUE 4.
+
+       01  SUBPERIODOS-POR-PERIODO   PIC 999.
+       01  SUBPERIODO                PIC 999.
+       01  INTERES-SUBPERIODO-DECIMAL PIC V9(7).
+       01  INTERES-GENERADO-PERIODO  PIC 9(9)V99.
+
+      * APORTE (+) O RETIRO (-) QUE SE SUMA AL SALDO UNA VEZ POR
+      * PERIODO (AÑO), ADEMAS DEL INTERES GENERADO.
+       01  CONTRIBUCION-PERIODICA    PIC S9(9)V99 VALUE 0.
+
+       01  WS-MODO-OPERACION     PIC X.
+           88  MODO-INTERACTIVO  VALUE "I".
+           88  MODO-LOTE         VALUE "L".
+
+       01  WS-NOMBRE-LOTE-ENTRADA   PIC X(40).
+       01  WS-NOMBRE-LOTE-SALIDA    PIC X(40).
+       01  WS-ESTADO-LOTE-ENTRADA   PIC XX.
+       01  WS-ESTADO-LOTE-SALIDA    PIC XX.
+       01  WS-FIN-LOTE-ENTRADA      PIC X VALUE "N".
+           88  FIN-LOTE-ENTRADA     VALUE "S".
+
+      * TOTALES DE CONTROL PARA CONCILIAR EL LOTE CONTRA EL TOTAL DE
+      * CONTROL DEL ARCHIVO FUENTE ANTES DE LIBERARLO A CONTABILIDAD.
+       01  WS-CONTADOR-REGISTROS    PIC 9(7) VALUE 0.
+       01  WS-TOTAL-VALOR-PRINCIPAL PIC 9(11)V99 VALUE 0.
+       01  WS-CONTADOR-MOSTRADO     PIC ZZZ,ZZZ,ZZ9.
+       01  WS-TOTAL-MOSTRADO        PIC ZZZ,ZZZ,ZZZ,ZZ9.99.
+
+      * CONTROL DE CHECKPOINT/REINICIO DEL LOTE.
+       01  WS-NOMBRE-CHECKPOINT     PIC X(40).
+       01  WS-ESTADO-CHECKPOINT     PIC XX.
+       01  WS-INTERVALO-CHECKPOINT  PIC 999 VALUE 50.
+       01  WS-CONTADOR-DESDE-CHECKPOINT PIC 999 VALUE 0.
+       01  WS-FIN-CHECKPOINT-LECTURA PIC X VALUE "N".
+           88  FIN-CHECKPOINT-LECTURA VALUE "S".
+       01  WS-CHECKPOINT-ENCONTRADO PIC X VALUE "N".
+           88  CHECKPOINT-ENCONTRADO VALUE "S".
+       01  WS-CHECKPOINT-INCONSISTENTE PIC X VALUE "N".
+           88  CHECKPOINT-INCONSISTENTE VALUE "S".
+       01  WS-CHECKPOINT-PREVIO.
+           05  WS-CP-CUENTA-PREVIA         PIC X(10).
+           05  WS-CP-PERIODOS-PREVIOS      PIC 999.
+           05  WS-CP-CONTADOR-PREVIO       PIC 9(7).
+           05  WS-CP-TOTAL-PREVIO          PIC 9(11)V99.
+           05  WS-CP-PAGINA-PREVIA         PIC 999.
+
+      * INTERFASE HACIA EL MAYOR GENERAL (GL) PARA QUE CONTABILIDAD
+      * DEJE DE TRANSCRIBIR EL RESULTADO EN PANTALLA A SU PLANILLA.
+       01  WS-NOMBRE-GL              PIC X(40).
+       01  WS-ESTADO-GL              PIC XX.
+       01  WS-CODIGO-CONTABLE-GL     PIC X(10) VALUE "400000".
+       01  WS-CUENTA-ACTUAL          PIC X(10).
+       01  WS-FECHA-EJECUCION        PIC 9(8).
+       01  WS-TOTAL-INTERES-GENERADO PIC 9(9)V99.
+
+      * CONSULTA DE LA TABLA DE PRODUCTOS DE TASA POR CODIGO, EN LUGAR
+      * DE DIGITAR LA TASA DE MEMORIA.
+       01  WS-NOMBRE-TASAS           PIC X(40).
+       01  WS-ESTADO-TASAS           PIC XX.
+       01  WS-USAR-PRODUCTO          PIC X.
+           88  USAR-PRODUCTO         VALUE "S".
+       01  WS-PRODUCTO-NO-ENCONTRADO PIC X VALUE "N".
+           88  PRODUCTO-NO-ENCONTRADO VALUE "S".
+       01  WS-TASAS-ABIERTO          PIC X VALUE "N".
+           88  TASAS-ABIERTO         VALUE "S".
+
+      * IDENTIFICACION DE LA CORRIDA Y CONTROL DE PAGINACION PARA QUE
+      * LOS REPORTES IMPRESOS DE DISTINTOS DIAS Y OPERADORES SE PUEDAN
+      * DISTINGUIR Y ARCHIVAR CORRECTAMENTE.
+       01  WS-HORA-EJECUCION         PIC 9(6).
+       01  WS-NUMERO-PAGINA          PIC 999 VALUE 1.
+       01  WS-LINEAS-POR-PAGINA      PIC 999 VALUE 20.
+       01  WS-LINEAS-PAGINA-LOTE     PIC 999 VALUE 0.
+       01  WS-LINEAS-PAGINA-PANTALLA PIC 999 VALUE 0.
+
+      * BITACORA DE AUDITORIA DE ENTRADAS RECHAZADAS.
+       01  WS-NOMBRE-AUDITORIA       PIC X(40).
+       01  WS-ESTADO-AUDITORIA       PIC XX.
+       01  WS-AUD-FECHA              PIC 9(8).
+       01  WS-AUD-HORA               PIC 9(6).
+       01  WS-AUD-CAMPO              PIC X(20).
+       01  WS-AUD-VALOR              PIC X(20).
+       01  WS-AUD-VALOR-CONTRIBUCION PIC -(9)9.99.
 
        PROCEDURE DIVISION.
        PROGRAMA-EMPIEZA.
-           MOVE "S" TO DECISION.
-           PERFORM OBTENER-MOSTRAR-RESULTADO
-           UNTIL DECISION = "N".
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-FECHA-EJECUCION.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-HORA-EJECUCION.
+           DISPLAY "ARCHIVO DE AUDITORIA (RECHAZOS):".
+           ACCEPT WS-NOMBRE-AUDITORIA.
+           OPEN OUTPUT ARCHIVO-AUDITORIA.
+           IF WS-ESTADO-AUDITORIA NOT = "00"
+               DISPLAY "NO SE PUDO ABRIR EL ARCHIVO DE AUDITORIA."
+               GO TO TERMINA-PROGRAMA.
+           DISPLAY "MODO DE OPERACION: (I) INTERACTIVO / (L) LOTE".
+           ACCEPT WS-MODO-OPERACION.
+           IF MODO-LOTE
+               PERFORM PROCESO-LOTE
+           ELSE
+               PERFORM PROCESO-INTERACTIVO.
+           CLOSE ARCHIVO-AUDITORIA.
        TERMINA-PROGRAMA.
            STOP RUN.
 
+      * PROCESO INTERACTIVO (MODO PANTALLA): ABRE EL GL Y LA TABLA DE
+      * TASAS UNA SOLA VEZ PARA TODA LA SESION Y REPITE EL CALCULO
+      * MIENTRAS EL OPERADOR RESPONDA "S" A DE-NUEVO.
+       PROCESO-INTERACTIVO.
+           DISPLAY "ARCHIVO DE INTERFASE CONTABLE (GL):".
+           ACCEPT WS-NOMBRE-GL.
+           DISPLAY "ARCHIVO DE TABLA DE TASAS:".
+           ACCEPT WS-NOMBRE-TASAS.
+           OPEN OUTPUT ARCHIVO-GL.
+           IF WS-ESTADO-GL NOT = "00"
+               DISPLAY "NO SE PUDO ABRIR EL ARCHIVO DE INTERFASE GL."
+               CLOSE ARCHIVO-AUDITORIA
+               GO TO TERMINA-PROGRAMA.
+           PERFORM ABRIR-ARCHIVO-TASAS.
+           PERFORM ESCRIBIR-ENCABEZADO-PANTALLA.
+           MOVE "S" TO DECISION.
+           PERFORM OBTENER-MOSTRAR-RESULTADO
+               UNTIL DECISION = "N".
+           CLOSE ARCHIVO-GL.
+           IF TASAS-ABIERTO
+               CLOSE ARCHIVO-TASAS.
+
        OBTENER-MOSTRAR-RESULTADO.
+           PERFORM OBTENER-CUENTA.
            PERFORM OBTENER-VALOR-PRINCIPAL.
            PERFORM OBTENER-INTERES.
            PERFORM OBTENER-PERIODOS.
+           PERFORM OBTENER-FRECUENCIA.
+           PERFORM OBTENER-CONTRIBUCION.
            PERFORM CALCULAR-RESULTADO.
            PERFORM MOSTRAR-RESULTADO.
+           PERFORM ESCRIBIR-GL.
            PERFORM DE-NUEVO.
 
+       OBTENER-CUENTA.
+           DISPLAY "NUMERO DE CUENTA:".
+           ACCEPT WS-CUENTA-ACTUAL.
+
        OBTENER-VALOR-PRINCIPAL.
            DISPLAY "CAPITAL INICIAL: (.01 A 999,999,999.99)".
            ACCEPT ENTRADA.
@@ -40,19 +259,80 @@
            IF VALOR-PRINCIPAL < .01 OR
            VALOR-PRINCIPAL > 999999999.99
            DISPLAY "ENTRADA INVÁLIDA."
+           MOVE "CAPITAL INICIAL" TO WS-AUD-CAMPO
+           MOVE ENTRADA TO WS-AUD-VALOR
+           PERFORM REGISTRAR-RECHAZO
            GO TO OBTENER-VALOR-PRINCIPAL.
 
        OBTENER-INTERES.
+           DISPLAY "TASA: (D) DIGITAR / (P) PRODUCTO DE TASA".
+           ACCEPT WS-USAR-PRODUCTO.
+           IF USAR-PRODUCTO
+               PERFORM OBTENER-INTERES-POR-PRODUCTO
+           ELSE
+               PERFORM OBTENER-INTERES-DIGITADO.
+
+       OBTENER-INTERES-DIGITADO.
            DISPLAY "TASA DE INTERES (.1% A 99.9%)".
            ACCEPT ENTRADA.
            MOVE ENTRADA TO INTERES.
            IF INTERES < .1 OR
            INTERES > 99.9
            DISPLAY "ENTRADA INVALIDA."
-           GO TO OBTENER-INTERES
+           MOVE "TASA DE INTERES" TO WS-AUD-CAMPO
+           MOVE ENTRADA TO WS-AUD-VALOR
+           PERFORM REGISTRAR-RECHAZO
+           GO TO OBTENER-INTERES-DIGITADO
            ELSE
                COMPUTE INTERES-DECIMAL = INTERES / 100.
 
+      * BUSCA LA TASA VIGENTE EN LA TABLA DE PRODUCTOS PARA QUE LA
+      * TASA USADA SIEMPRE SEA LA QUE ESTA EN EL ARCHIVO.
+       OBTENER-INTERES-POR-PRODUCTO.
+           IF NOT TASAS-ABIERTO
+               DISPLAY "TABLA DE TASAS NO DISPONIBLE. DIGITE LA TASA."
+               PERFORM OBTENER-INTERES-DIGITADO
+           ELSE
+               DISPLAY "CODIGO DE PRODUCTO (EJ: CDT-90, AHORRO-PREF):"
+               ACCEPT TB-PRODUCTO
+               PERFORM BUSCAR-TASA-PRODUCTO
+               IF PRODUCTO-NO-ENCONTRADO
+                   DISPLAY "PRODUCTO NO ENCONTRADO."
+                   MOVE "CODIGO DE PRODUCTO" TO WS-AUD-CAMPO
+                   MOVE TB-PRODUCTO TO WS-AUD-VALOR
+                   PERFORM REGISTRAR-RECHAZO
+                   GO TO OBTENER-INTERES-POR-PRODUCTO
+               ELSE
+                   DISPLAY "  " TB-DESCRIPCION " TASA: " TB-TASA
+                   MOVE TB-TASA TO INTERES
+                   COMPUTE INTERES-DECIMAL = INTERES / 100.
+
+      * ABRE LA TABLA DE TASAS UNA SOLA VEZ POR CORRIDA EN LUGAR DE
+      * POR CADA CONSULTA: ABRIR/CERRAR UN ARCHIVO INDEXADO EN CADA
+      * REGISTRO DE UN LOTE GRANDE ES COSTOSO. SI NO SE PUEDE ABRIR,
+      * BUSCAR-TASA-PRODUCTO CAE AL FALLBACK DE "PRODUCTO NO
+      * ENCONTRADO" SIN INTENTAR LEER EL ARCHIVO.
+       ABRIR-ARCHIVO-TASAS.
+           OPEN INPUT ARCHIVO-TASAS.
+           IF WS-ESTADO-TASAS = "00"
+               MOVE "S" TO WS-TASAS-ABIERTO
+           ELSE
+               DISPLAY "NO SE PUDO ABRIR EL ARCHIVO DE TABLA DE "
+                   "TASAS. SE USARA LA TASA DIGITADA/DEL REGISTRO."
+               MOVE "N" TO WS-TASAS-ABIERTO.
+
+      * LEE LA TABLA DE TASAS POR CODIGO DE PRODUCTO (TB-PRODUCTO YA
+      * DEBE CONTENER EL CODIGO A BUSCAR).
+       BUSCAR-TASA-PRODUCTO.
+           MOVE "N" TO WS-PRODUCTO-NO-ENCONTRADO.
+           IF NOT TASAS-ABIERTO
+               MOVE "S" TO WS-PRODUCTO-NO-ENCONTRADO
+           ELSE
+               READ ARCHIVO-TASAS
+                   KEY IS TB-PRODUCTO
+                   INVALID KEY MOVE "S" TO WS-PRODUCTO-NO-ENCONTRADO
+               END-READ.
+
        OBTENER-PERIODOS.
            DISPLAY "NUMERO DE AÑOS (1 A 999).".
            ACCEPT ENTRADA.
@@ -60,13 +340,75 @@
            IF NUMERO-PERIODOS < 1 OR
            NUMERO-PERIODOS > 999
            DISPLAY "ENTRADA INVALIDA."
+           MOVE "NUMERO DE AÑOS" TO WS-AUD-CAMPO
+           MOVE ENTRADA TO WS-AUD-VALOR
+           PERFORM REGISTRAR-RECHAZO
            GO TO OBTENER-PERIODOS.
 
+       OBTENER-FRECUENCIA.
+           DISPLAY "FRECUENCIA DE CAPITALIZACION: "
+               "1=ANUAL 2=MENSUAL 3=TRIMESTRAL 4=DIARIA".
+           ACCEPT WS-FRECUENCIA.
+           IF WS-FRECUENCIA < 1 OR WS-FRECUENCIA > 4
+           DISPLAY "ENTRADA INVALIDA."
+           MOVE "FRECUENCIA" TO WS-AUD-CAMPO
+           MOVE WS-FRECUENCIA TO WS-AUD-VALOR
+           PERFORM REGISTRAR-RECHAZO
+           GO TO OBTENER-FRECUENCIA.
+
+       OBTENER-CONTRIBUCION.
+           DISPLAY "APORTE(+) O RETIRO(-) POR PERIODO "
+               "(-9,999,999.99 A 9,999,999.99; 0 = NINGUNO):".
+           ACCEPT ENTRADA-CONTRIBUCION.
+           MOVE ENTRADA-CONTRIBUCION TO CONTRIBUCION-PERIODICA.
+           IF CONTRIBUCION-PERIODICA < -9999999.99 OR
+           CONTRIBUCION-PERIODICA > 9999999.99
+           DISPLAY "ENTRADA INVALIDA."
+           MOVE "APORTE/RETIRO" TO WS-AUD-CAMPO
+           MOVE CONTRIBUCION-PERIODICA TO WS-AUD-VALOR-CONTRIBUCION
+           MOVE WS-AUD-VALOR-CONTRIBUCION TO WS-AUD-VALOR
+           PERFORM REGISTRAR-RECHAZO
+           GO TO OBTENER-CONTRIBUCION.
+
+      * GRABA EN LA BITACORA DE AUDITORIA CADA ENTRADA RECHAZADA, CON
+      * FECHA/HORA Y EL CAMPO DE ORIGEN, EN LUGAR DE QUE SE PIERDA AL
+      * SALIR DE PANTALLA (WS-AUD-CAMPO Y WS-AUD-VALOR DEBEN QUEDAR
+      * CARGADOS POR QUIEN INVOCA ESTE PARRAFO).
+       REGISTRAR-RECHAZO.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-AUD-FECHA.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-AUD-HORA.
+           MOVE SPACES TO REG-AUDITORIA.
+           STRING "RECHAZO " WS-AUD-FECHA "-" WS-AUD-HORA
+               " CAMPO: " WS-AUD-CAMPO
+               " VALOR: " WS-AUD-VALOR
+               DELIMITED BY SIZE INTO REG-AUDITORIA.
+           WRITE REG-AUDITORIA.
+
        CALCULAR-RESULTADO.
-           PERFORM CALCULAR-PERIODO
+           MOVE 0 TO WS-TOTAL-INTERES-GENERADO.
+           MOVE VALOR-PRINCIPAL TO NUEVO-VALOR.
+           PERFORM FIJAR-SUBPERIODOS.
+           PERFORM CALCULAR-PERIODO THRU MOSTRAR-PERIODO
                VARYING PERIODO FROM 1 BY 1
                    UNTIL PERIODO > NUMERO-PERIODOS.
 
+      * TRADUCE LA FRECUENCIA DE CAPITALIZACION ELEGIDA AL NUMERO DE
+      * SUBPERIODOS POR AÑO Y A LA TASA PERIODICA QUE LE CORRESPONDE,
+      * PARA APLICAR (1 + i/n) ^ (n*t) EN LUGAR DE (1 + i) ^t.
+       FIJAR-SUBPERIODOS.
+           EVALUATE TRUE
+               WHEN FRECUENCIA-MENSUAL
+                   MOVE 12 TO SUBPERIODOS-POR-PERIODO
+               WHEN FRECUENCIA-TRIMESTRAL
+                   MOVE 4 TO SUBPERIODOS-POR-PERIODO
+               WHEN FRECUENCIA-DIARIA
+                   MOVE 360 TO SUBPERIODOS-POR-PERIODO
+               WHEN OTHER
+                   MOVE 1 TO SUBPERIODOS-POR-PERIODO
+           END-EVALUATE.
+           COMPUTE INTERES-SUBPERIODO-DECIMAL ROUNDED =
+               INTERES-DECIMAL / SUBPERIODOS-POR-PERIODO.
+
       * LA FORMULA DEL INTERES COMPUESTO ES:
       * M = C x (1 + i) ^n
       * M: MONTO DESPUES DE n PERIODOS DE TIEMPO.
@@ -76,10 +418,47 @@
 
 
        CALCULAR-PERIODO.
+           MOVE 0 TO INTERES-GENERADO-PERIODO.
+           PERFORM CALCULAR-SUBPERIODO
+               VARYING SUBPERIODO FROM 1 BY 1
+                   UNTIL SUBPERIODO > SUBPERIODOS-POR-PERIODO.
+           IF CONTRIBUCION-PERIODICA < 0 AND
+           VALOR-PRINCIPAL < -CONTRIBUCION-PERIODICA
+               DISPLAY "RETIRO EXCEDE EL SALDO EN EL PERIODO " PERIODO
+                   ". SE LIMITA EL RETIRO AL SALDO DISPONIBLE."
+               MOVE "APORTE/RETIRO" TO WS-AUD-CAMPO
+               MOVE CONTRIBUCION-PERIODICA TO WS-AUD-VALOR-CONTRIBUCION
+               MOVE WS-AUD-VALOR-CONTRIBUCION TO WS-AUD-VALOR
+               PERFORM REGISTRAR-RECHAZO
+               MOVE 0 TO VALOR-PRINCIPAL
+           ELSE
+               ADD CONTRIBUCION-PERIODICA TO VALOR-PRINCIPAL.
+           MOVE VALOR-PRINCIPAL TO NUEVO-VALOR.
+
+      * MUESTRA EL DETALLE DE CADA PERIODO (AÑO POR AÑO), NO SOLO
+      * EL VALOR FINAL, PARA SUSTENTAR REVISIONES DE PRESTAMOS /
+      * INVERSIONES FRENTE AL CLIENTE O AL AUDITOR.
+       MOSTRAR-PERIODO.
+           ADD INTERES-GENERADO-PERIODO TO WS-TOTAL-INTERES-GENERADO.
+           MOVE INTERES-GENERADO-PERIODO TO INTERES-MOSTRADO.
+           MOVE VALOR-PRINCIPAL TO VALOR-MOSTRADO.
+           IF MODO-LOTE
+               PERFORM ESCRIBIR-PERIODO-LOTE
+           ELSE
+               PERFORM VERIFICAR-SALTO-PAGINA-PANTALLA
+               DISPLAY "   PERIODO " PERIODO
+                   " INTERES: " INTERES-MOSTRADO
+                   " SALDO: " VALOR-MOSTRADO.
+
+      * APLICA LA TASA PERIODICA UNA VEZ POR SUBPERIODO DE
+      * CAPITALIZACION (MENSUAL/TRIMESTRAL/DIARIA) DENTRO DEL
+      * PERIODO (AÑO) ACTUAL.
+       CALCULAR-SUBPERIODO.
            COMPUTE INTERES-GENERADO ROUNDED =
-           VALOR-PRINCIPAL * INTERES-DECIMAL.
+               VALOR-PRINCIPAL * INTERES-SUBPERIODO-DECIMAL.
+           ADD INTERES-GENERADO TO INTERES-GENERADO-PERIODO.
            COMPUTE NUEVO-VALOR = VALOR-PRINCIPAL +
-           INTERES-GENERADO.
+               INTERES-GENERADO.
            MOVE NUEVO-VALOR TO VALOR-PRINCIPAL.
 
        DE-NUEVO.
@@ -92,4 +471,295 @@
 
        MOSTRAR-RESULTADO.
            MOVE NUEVO-VALOR TO VALOR-MOSTRADO.
+           PERFORM VERIFICAR-SALTO-PAGINA-PANTALLA.
            DISPLAY "EL RESULTADO ES: " VALOR-MOSTRADO.
+
+      * CONTROLA LA PAGINACION DEL REPORTE EN PANTALLA: CADA
+      * WS-LINEAS-POR-PAGINA LINEAS, REPITE EL ENCABEZADO CON LA
+      * FECHA DE CORRIDA Y EL NUMERO DE PAGINA.
+       VERIFICAR-SALTO-PAGINA-PANTALLA.
+           ADD 1 TO WS-LINEAS-PAGINA-PANTALLA.
+           IF WS-LINEAS-PAGINA-PANTALLA > WS-LINEAS-POR-PAGINA
+               ADD 1 TO WS-NUMERO-PAGINA
+               PERFORM ESCRIBIR-ENCABEZADO-PANTALLA
+               MOVE 1 TO WS-LINEAS-PAGINA-PANTALLA.
+
+      * ENCABEZADO DEL REPORTE EN PANTALLA: FECHA Y HORA DE CORRIDA,
+      * PROGRAMA Y NUMERO DE PAGINA, PARA PODER DISTINGUIR CORRIDAS
+      * DE DISTINTOS DIAS Y OPERADORES.
+       ESCRIBIR-ENCABEZADO-PANTALLA.
+           DISPLAY "========================================".
+           DISPLAY "interesCompuesto  CORRIDA: " WS-FECHA-EJECUCION
+               "-" WS-HORA-EJECUCION "  PAGINA: " WS-NUMERO-PAGINA.
+           DISPLAY "========================================".
+           DISPLAY "   PERIODO          INTERES          SALDO".
+           MOVE 0 TO WS-LINEAS-PAGINA-PANTALLA.
+
+      * GRABA EL REGISTRO DE INTERFASE AL MAYOR GENERAL CON EL
+      * INTERES TOTAL CALCULADO PARA ESTA CUENTA.
+       ESCRIBIR-GL.
+           MOVE WS-CUENTA-ACTUAL TO GL-CUENTA.
+           MOVE WS-CODIGO-CONTABLE-GL TO GL-CODIGO-CONTABLE.
+           MOVE WS-TOTAL-INTERES-GENERADO TO GL-INTERES-CALCULADO.
+           MOVE WS-FECHA-EJECUCION TO GL-FECHA-EJECUCION.
+           MOVE NUMERO-PERIODOS TO GL-PERIODO.
+           WRITE REG-GL.
+
+      ******************************************************************
+      * PROCESO POR LOTES (MODO BATCH)
+      *
+      * LEE TRIPLETAS CAPITAL/TASA/PERIODOS DE UN ARCHIVO DE ENTRADA,
+      * CALCULA EL RESULTADO DE CADA UNA CON CALCULAR-RESULTADO Y
+      * ESCRIBE LOS RESULTADOS EN UN ARCHIVO DE SALIDA, SIN NECESIDAD
+      * DE CAPTURAR CADA CASO POR TECLADO.
+      ******************************************************************
+       PROCESO-LOTE.
+           DISPLAY "ARCHIVO DE ENTRADA (LOTE):".
+           ACCEPT WS-NOMBRE-LOTE-ENTRADA.
+           DISPLAY "ARCHIVO DE SALIDA (RESULTADOS):".
+           ACCEPT WS-NOMBRE-LOTE-SALIDA.
+           DISPLAY "ARCHIVO DE CHECKPOINT:".
+           ACCEPT WS-NOMBRE-CHECKPOINT.
+           DISPLAY "ARCHIVO DE INTERFASE CONTABLE (GL):".
+           ACCEPT WS-NOMBRE-GL.
+           DISPLAY "ARCHIVO DE TABLA DE TASAS:".
+           ACCEPT WS-NOMBRE-TASAS.
+
+           OPEN INPUT ARCHIVO-LOTE-ENTRADA.
+           IF WS-ESTADO-LOTE-ENTRADA NOT = "00"
+               DISPLAY "NO SE PUDO ABRIR EL ARCHIVO DE ENTRADA."
+               CLOSE ARCHIVO-AUDITORIA
+               GO TO TERMINA-PROGRAMA.
+
+           PERFORM RECUPERAR-CHECKPOINT-PREVIO.
+           PERFORM SALTAR-REGISTROS-PROCESADOS.
+           IF CHECKPOINT-INCONSISTENTE
+               DISPLAY "CHECKPOINT INCONSISTENTE: LA CUENTA EN LA "
+                   "POSICION DEL ARCHIVO DE ENTRADA NO COINCIDE CON "
+                   "LA ULTIMA CUENTA PROCESADA (" WS-CP-CUENTA-PREVIA
+                   "). EL ARCHIVO DE ENTRADA CAMBIO; SE ABORTA LA "
+                   "REANUDACION."
+               CLOSE ARCHIVO-LOTE-ENTRADA
+               CLOSE ARCHIVO-AUDITORIA
+               GO TO TERMINA-PROGRAMA.
+
+      * SI SE REANUDA DESDE UN CHECKPOINT, LA SALIDA Y EL FEED AL GL
+      * DE LAS CUENTAS YA PROCESADAS ANTES DEL CORTE DEBEN CONSERVARSE:
+      * SE ABREN EN EXTEND EN LUGAR DE OUTPUT PARA NO TRUNCARLOS, PUES
+      * EL TRAILER Y LOS TOTALES DEL CHECKPOINT YA CUENTAN CON ESAS
+      * CUENTAS INCLUIDAS.
+           IF CHECKPOINT-ENCONTRADO
+               OPEN EXTEND ARCHIVO-LOTE-SALIDA
+           ELSE
+               OPEN OUTPUT ARCHIVO-LOTE-SALIDA.
+           IF WS-ESTADO-LOTE-SALIDA NOT = "00"
+               DISPLAY "NO SE PUDO ABRIR EL ARCHIVO DE SALIDA."
+               CLOSE ARCHIVO-LOTE-ENTRADA
+               CLOSE ARCHIVO-AUDITORIA
+               GO TO TERMINA-PROGRAMA.
+
+           OPEN OUTPUT ARCHIVO-CHECKPOINT.
+           IF WS-ESTADO-CHECKPOINT NOT = "00"
+               DISPLAY "NO SE PUDO ABRIR EL ARCHIVO DE CHECKPOINT."
+               CLOSE ARCHIVO-LOTE-ENTRADA
+               CLOSE ARCHIVO-LOTE-SALIDA
+               CLOSE ARCHIVO-AUDITORIA
+               GO TO TERMINA-PROGRAMA.
+
+           IF CHECKPOINT-ENCONTRADO
+               OPEN EXTEND ARCHIVO-GL
+           ELSE
+               OPEN OUTPUT ARCHIVO-GL.
+           IF WS-ESTADO-GL NOT = "00"
+               DISPLAY "NO SE PUDO ABRIR EL ARCHIVO DE INTERFASE GL."
+               CLOSE ARCHIVO-LOTE-ENTRADA
+               CLOSE ARCHIVO-LOTE-SALIDA
+               CLOSE ARCHIVO-CHECKPOINT
+               CLOSE ARCHIVO-AUDITORIA
+               GO TO TERMINA-PROGRAMA.
+
+           PERFORM ABRIR-ARCHIVO-TASAS.
+
+           IF NOT CHECKPOINT-ENCONTRADO
+               PERFORM ESCRIBIR-ENCABEZADO-LOTE.
+
+           PERFORM LEER-REGISTRO-LOTE.
+           PERFORM PROCESAR-REGISTRO-LOTE
+               UNTIL FIN-LOTE-ENTRADA.
+
+           PERFORM ESCRIBIR-TRAILER-LOTE.
+           PERFORM MARCAR-CHECKPOINT-COMPLETO.
+
+           CLOSE ARCHIVO-LOTE-ENTRADA.
+           CLOSE ARCHIVO-LOTE-SALIDA.
+           CLOSE ARCHIVO-CHECKPOINT.
+           CLOSE ARCHIVO-GL.
+           IF TASAS-ABIERTO
+               CLOSE ARCHIVO-TASAS.
+
+      * SI YA EXISTE UN CHECKPOINT DE UNA CORRIDA ANTERIOR INTERRUMPIDA,
+      * RECUPERA CUANTOS REGISTROS Y QUE TOTALES YA SE HABIAN PROCESADO.
+       RECUPERAR-CHECKPOINT-PREVIO.
+           OPEN INPUT ARCHIVO-CHECKPOINT.
+           IF WS-ESTADO-CHECKPOINT = "00"
+               PERFORM LEER-CHECKPOINT-PREVIO
+                   UNTIL FIN-CHECKPOINT-LECTURA
+               CLOSE ARCHIVO-CHECKPOINT
+               IF CHECKPOINT-ENCONTRADO
+                   DISPLAY "REANUDANDO DESDE CHECKPOINT. CUENTA: "
+                       WS-CP-CUENTA-PREVIA " REGISTROS PREVIOS: "
+                       WS-CP-CONTADOR-PREVIO
+                   MOVE WS-CP-CONTADOR-PREVIO TO WS-CONTADOR-REGISTROS
+                   MOVE WS-CP-TOTAL-PREVIO TO WS-TOTAL-VALOR-PRINCIPAL
+                   MOVE WS-CP-PAGINA-PREVIA TO WS-NUMERO-PAGINA.
+
+       LEER-CHECKPOINT-PREVIO.
+           READ ARCHIVO-CHECKPOINT
+               AT END
+                   MOVE "S" TO WS-FIN-CHECKPOINT-LECTURA
+               NOT AT END
+                   MOVE "S" TO WS-CHECKPOINT-ENCONTRADO
+                   MOVE CP-CUENTA TO WS-CP-CUENTA-PREVIA
+                   MOVE CP-PERIODOS TO WS-CP-PERIODOS-PREVIOS
+                   MOVE CP-CONTADOR-REGISTROS TO WS-CP-CONTADOR-PREVIO
+                   MOVE CP-TOTAL-VALOR-PRINCIPAL TO WS-CP-TOTAL-PREVIO
+                   MOVE CP-PAGINA TO WS-CP-PAGINA-PREVIA.
+
+      * AVANZA EL ARCHIVO DE ENTRADA HASTA DESPUES DE LOS REGISTROS
+      * QUE EL CHECKPOINT INDICA QUE YA FUERON PROCESADOS, Y VALIDA
+      * QUE LA ULTIMA CUENTA SALTADA SEA LA MISMA QUE QUEDO GRABADA
+      * EN EL CHECKPOINT: SI EL ARCHIVO DE ENTRADA CAMBIO (SE
+      * REORDENO, EDITO O REGENERO) ENTRE LA CORRIDA INTERRUMPIDA Y
+      * LA REANUDACION, ESTO LO DETECTA EN LUGAR DE SALTAR O
+      * REPROCESAR CUENTAS EQUIVOCADAS EN SILENCIO.
+       SALTAR-REGISTROS-PROCESADOS.
+           PERFORM WS-CONTADOR-REGISTROS TIMES
+               READ ARCHIVO-LOTE-ENTRADA
+                   AT END MOVE "S" TO WS-FIN-LOTE-ENTRADA
+               END-READ
+           END-PERFORM.
+           IF CHECKPOINT-ENCONTRADO
+               IF FIN-LOTE-ENTRADA OR
+               LE-CUENTA NOT = WS-CP-CUENTA-PREVIA
+                   MOVE "S" TO WS-CHECKPOINT-INCONSISTENTE.
+
+       LEER-REGISTRO-LOTE.
+           READ ARCHIVO-LOTE-ENTRADA
+               AT END MOVE "S" TO WS-FIN-LOTE-ENTRADA.
+
+       PROCESAR-REGISTRO-LOTE.
+           MOVE LE-CAPITAL TO VALOR-PRINCIPAL.
+           IF LE-PRODUCTO = SPACES OR LE-PRODUCTO = LOW-VALUES
+               MOVE LE-TASA TO INTERES
+           ELSE
+               MOVE LE-PRODUCTO TO TB-PRODUCTO
+               PERFORM BUSCAR-TASA-PRODUCTO
+               IF PRODUCTO-NO-ENCONTRADO
+                   DISPLAY "PRODUCTO NO ENCONTRADO: " LE-PRODUCTO
+                       " SE USA TASA DEL REGISTRO."
+                   MOVE LE-TASA TO INTERES
+               ELSE
+                   MOVE TB-TASA TO INTERES.
+           COMPUTE INTERES-DECIMAL = INTERES / 100.
+           MOVE LE-PERIODOS TO NUMERO-PERIODOS.
+           MOVE LE-FRECUENCIA TO WS-FRECUENCIA.
+           IF WS-FRECUENCIA < 1 OR WS-FRECUENCIA > 4
+               MOVE 1 TO WS-FRECUENCIA.
+           MOVE LE-CONTRIBUCION TO CONTRIBUCION-PERIODICA.
+           MOVE LE-CUENTA TO WS-CUENTA-ACTUAL.
+
+           PERFORM CALCULAR-RESULTADO.
+           PERFORM ESCRIBIR-RESULTADO-LOTE.
+           PERFORM ESCRIBIR-GL.
+
+           ADD 1 TO WS-CONTADOR-REGISTROS.
+           ADD VALOR-PRINCIPAL TO WS-TOTAL-VALOR-PRINCIPAL.
+
+           ADD 1 TO WS-CONTADOR-DESDE-CHECKPOINT.
+           IF WS-CONTADOR-DESDE-CHECKPOINT >= WS-INTERVALO-CHECKPOINT
+               PERFORM ESCRIBIR-CHECKPOINT
+               MOVE 0 TO WS-CONTADOR-DESDE-CHECKPOINT.
+
+           PERFORM LEER-REGISTRO-LOTE.
+
+       ESCRIBIR-RESULTADO-LOTE.
+           MOVE NUEVO-VALOR TO VALOR-MOSTRADO.
+           PERFORM VERIFICAR-SALTO-PAGINA-LOTE.
+           MOVE SPACES TO REG-LOTE-SALIDA.
+           STRING "CAPITAL: " LE-CAPITAL
+               " TASA: " LE-TASA
+               " PERIODOS: " LE-PERIODOS
+               " RESULTADO: " VALOR-MOSTRADO
+               DELIMITED BY SIZE INTO REG-LOTE-SALIDA.
+           WRITE REG-LOTE-SALIDA.
+
+       ESCRIBIR-PERIODO-LOTE.
+           PERFORM VERIFICAR-SALTO-PAGINA-LOTE.
+           MOVE SPACES TO REG-LOTE-SALIDA.
+           STRING "  PERIODO: " PERIODO
+               " INTERES: " INTERES-MOSTRADO
+               " SALDO: " VALOR-MOSTRADO
+               DELIMITED BY SIZE INTO REG-LOTE-SALIDA.
+           WRITE REG-LOTE-SALIDA.
+
+      * REGISTRO DE CONTROL AL FINAL DEL LOTE: CANTIDAD DE CALCULOS
+      * REALIZADOS Y SUMA DE LOS VALOR-PRINCIPAL RESULTANTES, PARA
+      * CONCILIAR CONTRA EL TOTAL DE CONTROL DEL ARCHIVO FUENTE.
+       ESCRIBIR-TRAILER-LOTE.
+           MOVE WS-CONTADOR-REGISTROS TO WS-CONTADOR-MOSTRADO.
+           MOVE WS-TOTAL-VALOR-PRINCIPAL TO WS-TOTAL-MOSTRADO.
+           PERFORM VERIFICAR-SALTO-PAGINA-LOTE.
+           MOVE SPACES TO REG-LOTE-SALIDA.
+           STRING "TRAILER REGISTROS: " WS-CONTADOR-MOSTRADO
+               " TOTAL VALOR PRINCIPAL: " WS-TOTAL-MOSTRADO
+               DELIMITED BY SIZE INTO REG-LOTE-SALIDA.
+           WRITE REG-LOTE-SALIDA.
+
+      * CONTROLA LA PAGINACION DEL REPORTE DE SALIDA DEL LOTE: CADA
+      * WS-LINEAS-POR-PAGINA LINEAS, REPITE EL ENCABEZADO CON LA
+      * FECHA DE CORRIDA Y EL NUMERO DE PAGINA.
+       VERIFICAR-SALTO-PAGINA-LOTE.
+           ADD 1 TO WS-LINEAS-PAGINA-LOTE.
+           IF WS-LINEAS-PAGINA-LOTE > WS-LINEAS-POR-PAGINA
+               ADD 1 TO WS-NUMERO-PAGINA
+               PERFORM ESCRIBIR-ENCABEZADO-LOTE
+               MOVE 1 TO WS-LINEAS-PAGINA-LOTE.
+
+      * ENCABEZADO DEL REPORTE DE SALIDA DEL LOTE: FECHA Y HORA DE
+      * CORRIDA, PROGRAMA, NUMERO DE PAGINA Y TITULOS DE COLUMNA, PARA
+      * QUE SALIDAS IMPRESAS DE DISTINTOS DIAS SE PUEDAN DISTINGUIR.
+       ESCRIBIR-ENCABEZADO-LOTE.
+           MOVE SPACES TO REG-LOTE-SALIDA.
+           STRING "interesCompuesto  CORRIDA: " WS-FECHA-EJECUCION
+               "-" WS-HORA-EJECUCION "  PAGINA: " WS-NUMERO-PAGINA
+               DELIMITED BY SIZE INTO REG-LOTE-SALIDA.
+           WRITE REG-LOTE-SALIDA.
+           MOVE SPACES TO REG-LOTE-SALIDA.
+           STRING "CUENTA/PERIODO          DETALLE"
+               DELIMITED BY SIZE INTO REG-LOTE-SALIDA.
+           WRITE REG-LOTE-SALIDA.
+           MOVE 0 TO WS-LINEAS-PAGINA-LOTE.
+
+      * GRABA EL PUNTO DE REINICIO: ULTIMA CUENTA Y PERIODOS PROCESADOS
+      * MAS LOS ACUMULADOS DE CONTROL VIGENTES HASTA ESE MOMENTO.
+       ESCRIBIR-CHECKPOINT.
+           MOVE LE-CUENTA TO CP-CUENTA.
+           MOVE NUMERO-PERIODOS TO CP-PERIODOS.
+           MOVE WS-CONTADOR-REGISTROS TO CP-CONTADOR-REGISTROS.
+           MOVE WS-TOTAL-VALOR-PRINCIPAL TO CP-TOTAL-VALOR-PRINCIPAL.
+           MOVE WS-NUMERO-PAGINA TO CP-PAGINA.
+           WRITE REG-CHECKPOINT.
+
+      * UNA CORRIDA QUE TERMINA DE PROCESAR TODO EL ARCHIVO DE ENTRADA
+      * NO DEBE DEJAR UN CHECKPOINT CON APARIENCIA DE CORRIDA
+      * INTERRUMPIDA: SI SE DEJARA EL ULTIMO CHECKPOINT ESCRITO (CON EL
+      * CONTEO COMPLETO), LA PROXIMA CORRIDA DEL MISMO PORTAFOLIO (EL
+      * CASO NORMAL DE UN LOTE MENSUAL QUE REUTILIZA EL MISMO NOMBRE DE
+      * ARCHIVO DE CHECKPOINT) ENCONTRARIA CHECKPOINT-ENCONTRADO Y
+      * SALTARIA TODOS LOS REGISTROS COMO "YA PROCESADOS", SIN HACER
+      * NINGUN TRABAJO REAL. SE TRUNCA EL ARCHIVO DE CHECKPOINT A VACIO
+      * (REABRIENDO EN OUTPUT) PARA QUE LA PROXIMA CORRIDA NO ENCUENTRE
+      * NADA QUE REANUDAR.
+       MARCAR-CHECKPOINT-COMPLETO.
+           CLOSE ARCHIVO-CHECKPOINT.
+           OPEN OUTPUT ARCHIVO-CHECKPOINT.
